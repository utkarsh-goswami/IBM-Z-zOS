@@ -1,5 +1,5 @@
 000200 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ            00020000
-000210* LAST UPDATE ON 6 Apr 2018 AT 10:20:18 BY  HOWARDT VERSION 01   *00010003
+000210* LAST UPDATE ON 8 Aug 2026 AT 09:00:00 BY  MAINT    VERSION 02  *00010004
 000400 ID DIVISION.                                                     00040002
 000500 PROGRAM-ID. ACIFOBDT.                                            00050002
 000600 AUTHOR. TURETZKY--HYDRA.                                         00060002
@@ -27,7 +27,21 @@
 002800           or ACIF must include the control statement             00280003
 002900           EXTENSIONS = MVSICNV.                                  00290003
 003000                                                                  00300002
-003100 DATE-WRITTEN. 10 Dec 2000.                                       00310002
+003010           Maintenance history:
+003020           - The archive now carries a trailer record, a run
+003030             banner, and a companion page index, and it abends
+003040             the step on the first archive I/O failure instead
+003050             of limping to completion.  Each BDT/EDT pair in the
+003060             input gets its own archive generation, dynamically
+003070             allocated and date/time stamped so concurrent jobs
+003080             do not collide.  A restart-control file lets a job
+003090             resume archiving partway through instead of
+003100             reprocessing pages already captured.  An optional
+003110             control (environment variable
+003120             ACIFOBDT_SUPPRESS_PAGES) drops blank or duplicate
+003130             pages from the archive, and the exit reconciles its
+003140             own expected-vs-archived record counts at EOF.
+003200 DATE-WRITTEN. 10 Dec 2000.                                       00310002
 003200 DATE-COMPILED.                                                   00320002
 003300 SECURITY. IBM SAMPLE CODE ONLY.                                  00330002
 003400*/**************************************************************/ 00340003
@@ -75,7 +89,17 @@
 006200     SELECT AFPPAGOT-FILE        ASSIGN TO AFPPAGOT,              00620002
 006300                                 ORGANIZATION SEQUENTIAL          00630002
 006400                                 FILE STATUS AFPPAGOT-STATUS.     00640002
-006500     EJECT                                                        00650002
+       SKIP1
+      * Companion page index (direct-retrieval support) and the
+      * restart-control file used to resume archiving partway through
+      * a job.  See 0100-OPEN-ARCHIVE / 0130-CHECK-RESTART.
+           SELECT AFPPAGOT-INDEX-FILE ASSIGN TO AFPPGIDX,
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS AFPPGIDX-STATUS.
+           SELECT OPTIONAL RESTART-CTL-FILE ASSIGN TO AFPRSTRT,
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS RESTART-CTL-STATUS.
+        EJECT
 006600 DATA DIVISION.                                                   00660002
 006700 FILE SECTION.                                                    00670002
 006800 FD  AFPPAGOT-FILE    GLOBAL,                                     00680002
@@ -98,9 +122,47 @@
 008500                                 DEPENDING ON AFPPAGOT-RECLEN,    00850002
 008600                                 INDEXED BY AFPPAGOT-INDX,        00860002
 008700                                 PIC X.                           00870002
+      * Page index: one fixed-length entry per page that is actually
+      * committed to AFPPAGOT-FILE (pages suppressed under the
+      * OUT-DELETE blank/duplicate-page option do not get an entry).
+       FD  AFPPAGOT-INDEX-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  AFPPAGOT-INDEX-RECORD.
+           05  IDX-PAGE-NUMBER         PIC 9(8) BINARY.
+           05  IDX-AFPPAGOT-RECNUM     PIC 9(8) BINARY.
+           05  IDX-ARCHIVE-GEN         PIC 9(4) BINARY.
+           05  FILLER                  PIC X(10).
+      * Restart control: a single pending-restart entry.  Operations
+      * drops a record here (the job name this restart applies to, the
+      * last page successfully archived, the AFPPAGOT record number and
+      * total line count that went with it, and the archive/index
+      * dataset names the abended run was writing -- all DISPLAYed by
+      * 0100-OPEN-ARCHIVE/0900-CLOSE-ARCHIVE so operations can recover
+      * them) before resubmitting a job that abended partway through.
+      * The exit matches RESTART-JOBNAME against the ACIFOBDT_JOBNAME
+      * environment variable (see 0130-CHECK-RESTART); a matching entry
+      * is consumed (cleared) once read so later runs are unaffected by
+      * it.  An entry that does not match this job is left in place.
+      * The file is OPTIONAL: an unallocated AFPRSTRT DD (the normal
+      * case for every non-restart run) degrades to a non-zero FILE
+      * STATUS instead of a JCL-level abend.
+       FD  RESTART-CTL-FILE
+           RECORD CONTAINS 108 CHARACTERS.
+       01  RESTART-CTL-RECORD.
+           05  RESTART-JOBNAME         PIC X(8).
+           05  RESTART-PAGE-NUM        PIC 9(8) BINARY.
+           05  RESTART-REC-NUM         PIC 9(8) BINARY.
+           05  RESTART-LINE-NUM        PIC 9(8) BINARY.
+           05  RESTART-DSN             PIC X(44).
+           05  RESTART-INDEX-DSN       PIC X(44).
 008800 WORKING-STORAGE SECTION.                                         00880002
-008900 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD'.            00890002
-009000 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00900002
+008900 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD' GLOBAL.     00890002
+      * CEE3ABD's abend_code parameter is documented as fixed bin(31)
+      * (a fullword) -- PIC S9(9) BINARY below matches that so the
+      * CALL doesn't hand it a halfword and let CEE3ABD read 4 bytes
+      * starting there, picking up 2 bytes of whatever follows it in
+      * storage as part of the reported completion code.
+       77  ABEND-CODE              PIC S9(9) BINARY VALUE 12 GLOBAL.
 009100 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.           00910002
 009200 77  PAGE-COUNT              PIC S9(8) BINARY VALUE ZERO.         00920002
 009300 77  LINE-COUNT              PIC S9(8) BINARY VALUE ZERO.         00930002
@@ -110,10 +172,16 @@
 009700     88  AFPPAGOT-EOF        VALUE HIGH-VALUE.                    00970002
 009800 77  AFPPAGOT-ERROR-FLAG     PIC X    VALUE LOW-VALUE.            00980002
 009900     88  AFPPAGOT-ERROR      VALUE HIGH-VALUE.                    00990002
-010000     SKIP2                                                        01000002
+            SKIP2
+010000 77  AFPPGIDX-STATUS         PIC 99.
+            88  AFPPGIDX-OK        VALUE 00.
+        77  RESTART-CTL-STATUS      PIC 99.
+            88  RESTART-CTL-OK      VALUE 00.
+            SKIP2
 010100 01  PGMNAME                 PIC X(8) VALUE 'ACIFOBDT' GLOBAL.    01010002
 010200 01  AFPPAGOT-LENGTH         PIC 9(8) BINARY GLOBAL.              01020002
-010300     SKIP2                                                        01030002
+        77  WS-JOB-REC-COUNT        PIC 9(8) BINARY VALUE ZERO GLOBAL.
+            SKIP2
 010400 01  DATE-DATA.                                                   01040002
 010500   05  RUN-DATE.                                                  01050002
 010600     10 RUN-YY                 PIC 99.                            01060002
@@ -123,10 +191,10 @@
 011000     10  COMP-DATE             PIC X(8).                          01100002
 011100     10  COMP-TIME             PIC X(12).                         01110002
 011200   05  RUN-TIME.                                                  01120002
-011300     10  RUN-HH                PIC 99.                            01130002
-011400     10  RUN-MM                PIC 99.                            01140002
-011500     10  RUN-SS                PIC 99.                            01150002
-011600     10  RUN-MS                PIC 99.                            01160002
+011300     10 RUN-HH                 PIC 99.                            01130002
+011400     10 RUN-MM                 PIC 99.                            01140002
+011500     10 RUN-SS                 PIC 99.                            01150002
+011600     10 RUN-MS                 PIC 99.                            01160002
 011700     SKIP2                                                        01170002
 011800 01  BINARY-NUMBERS.                                              01180002
 011900     05  BIN-4                   PIC 9(8) BINARY VALUE ZERO.      01190002
@@ -140,6 +208,158 @@
 012700 01  XDT-RECORD.                                                  01270002
 012800     05  XDT-RECLEN          PIC 9(4) BINARY.                     01280002
 012900     05  XDT-LINE            PIC X(32756).                        01290002
+      * Generic holding area used by 0500-ARCHIVE-WRITE so that every
+      * path that ends up in the archive (BDT/EDT, begin-page, print
+      * lines, trailer, banner) funnels through one CALL AFPWRITE and
+      * one expected-record-count bump (see request 009).
+       01  WS-ARCHIVE-WRITE-DATA   PIC X(32756).
+       77  WS-ARCHIVE-WRITE-LEN    PIC 9(4) BINARY.
+       77  WS-EXPECTED-REC-COUNT   PIC 9(8) BINARY VALUE ZERO.
+      * Archive generation / dynamic allocation (requests 002 and 007).
+       77  WS-BDT-COUNT            PIC 9(4) BINARY VALUE ZERO.
+       77  WS-ARCHIVE-GEN          PIC 9(4) BINARY VALUE ZERO.
+       01  WS-ARCHIVE-HLQ          PIC X(20) VALUE 'PRT.AFPARCH.OUTPUT'.
+       01  WS-ARCHIVE-DSN          PIC X(44).
+      * The page index (request 003) is allocated once per job, not
+      * once per archive generation, so that a multi-document job
+      * (request 007) writes every generation's entries into the one
+      * index instead of each split truncating the last one.
+       01  WS-ARCHIVE-INDEX-DSN    PIC X(44).
+       77  WS-ARCHIVE-GEN-CHR      PIC 9(4).
+      * DYN-PARM-TEXT is sized with headroom above the longest ALLOC
+      * text this program builds (the NEW CATLG archive request, worst
+      * case ~136 bytes with a full 44-byte DSN) rather than exactly to
+      * the default-HLQ case, so a site-customized WS-ARCHIVE-HLQ does
+      * not silently truncate the trailing allocation keywords; the
+      * STRINGs that build it also carry ON OVERFLOW as a backstop.
+       01  DYN-ALLOC-PARM.
+           05  DYN-PARM-LEN        PIC S9(4) BINARY.
+           05  DYN-PARM-TEXT       PIC X(160).
+       77  BPXWDYN                 PIC X(8) VALUE 'BPXWDYN'.
+       77  WS-DYN-RC               PIC S9(8) BINARY VALUE ZERO.
+      * Set when AFPPGIDX (the page index) hits an open or write error.
+      * The index is not fatal to the main archive the way AFPPAGOT is
+      * (request 001 abends for that), but its failure must still be
+      * visible in the return code, not just in a console DISPLAY.
+       77  WS-INDEX-ERROR-FLAG     PIC X VALUE 'N'.
+           88  WS-INDEX-ERROR      VALUE 'Y'.
+           88  WS-INDEX-OK         VALUE 'N'.
+      * End-of-job trailer (request 000) and run banner (request 008).
+      * WS-TOTAL-LINES/PAGE-COUNT count every page/line this generation
+      * *encounters*; WS-PAGES-ARCHIVED/WS-LINES-ARCHIVED count only
+      * what is actually committed to AFPPAGOT-FILE, excluding pages
+      * dropped by blank/duplicate suppression (request 004) -- the
+      * trailer (below) reports the latter so automated verification
+      * against the dataset's real contents does not see a false
+      * mismatch on any job that suppresses so much as one page.
+       77  WS-TOTAL-LINES          PIC 9(8) BINARY VALUE ZERO.
+       77  WS-PAGES-ARCHIVED       PIC 9(8) BINARY VALUE ZERO.
+       77  WS-LINES-ARCHIVED       PIC 9(8) BINARY VALUE ZERO.
+       01  TRAILER-LINE.
+           05  TRAILER-ID          PIC X(8)  VALUE 'TRAILER='.
+           05  TRAILER-PAGES       PIC 9(8).
+           05  TRAILER-LINES       PIC 9(8).
+           05  TRAILER-RUN-DATE    PIC 9(6).
+           05  TRAILER-RUN-TIME    PIC 9(8).
+           05  FILLER              PIC X(8) VALUE SPACES.
+       77  TRAILER-LENGTH          PIC 9(4) BINARY VALUE ZERO.
+       01  BANNER-LINE.
+           05  BANNER-ID           PIC X(8)  VALUE 'BANNER=='.
+           05  BANNER-COMP-DATE    PIC X(8).
+           05  BANNER-COMP-TIME    PIC X(12).
+           05  BANNER-RUN-DATE     PIC 9(6).
+           05  BANNER-RUN-TIME     PIC 9(8).
+           05  FILLER              PIC X(8) VALUE SPACES.
+       77  BANNER-LENGTH           PIC 9(4) BINARY VALUE ZERO.
+      * FORMDEF/PAGEDEF/CHARS resource-usage tracking (request 005).
+       77  WS-MAX-RESOURCES        PIC 9(4) BINARY VALUE 50.
+       77  WS-RESOURCE-COUNT       PIC 9(4) BINARY VALUE ZERO.
+       77  WS-RESOURCE-OVERFLOW    PIC 9(8) BINARY VALUE ZERO.
+       77  WS-RES-FOUND-FLAG       PIC X VALUE 'N'.
+           88  WS-RES-FOUND        VALUE 'Y'.
+           88  WS-RES-NOTFOUND     VALUE 'N'.
+       01  RESOURCE-TABLE.
+           05  RESOURCE-ENTRY OCCURS 50 TIMES INDEXED BY RES-IDX.
+               10  RES-FORMDEF     PIC X(8).
+               10  RES-PAGEDEF     PIC X(8).
+               10  RES-CHARS       PIC X(20).
+               10  RES-PAGE-COUNT  PIC 9(8) BINARY.
+      * Blank/duplicate page suppression (request 004), driven by the
+      * ACIFOBDT_SUPPRESS_PAGES environment variable: N=off (default),
+      * B=blank pages only, D=duplicate pages only, A=both.
+       77  WS-SUPPRESS-MODE        PIC X VALUE 'N'.
+           88  WS-SUPPRESS-BLANK   VALUES 'B' 'A'.
+           88  WS-SUPPRESS-DUP     VALUES 'D' 'A'.
+           88  WS-SUPPRESS-NONE    VALUE 'N'.
+       77  WS-MAX-PAGE-LINES       PIC 9(4) BINARY VALUE 200.
+       77  WS-MAX-LINE-LEN         PIC 9(4) BINARY VALUE 256.
+       77  WS-PAGES-SUPPRESSED     PIC 9(8) BINARY VALUE ZERO.
+       77  WS-DATA-LEN             PIC 9(4) BINARY.
+       77  WS-LINE-BLANK-FLAG      PIC X VALUE 'N'.
+           88  WS-LINE-IS-BLANK    VALUE 'Y'.
+           88  WS-LINE-NOT-BLANK   VALUE 'N'.
+       77  WS-KEEP-PAGE-FLAG       PIC X VALUE 'Y'.
+           88  WS-KEEP-PAGE        VALUE 'Y'.
+           88  WS-DISCARD-PAGE     VALUE 'N'.
+       77  WS-PAGES-MATCH-FLAG     PIC X VALUE 'N'.
+           88  WS-PAGES-MATCH      VALUE 'Y'.
+           88  WS-PAGES-NOMATCH    VALUE 'N'.
+      * Current page buffer.  Content is held here (instead of going
+      * straight to AFPWRITE) until the page is known to be complete,
+      * so a blank or duplicate page can be dropped before it ever
+      * reaches AFPPAGOT-FILE.  If a page grows past the buffer limits
+      * it switches to pass-through (written immediately, no
+      * suppression) rather than losing data -- see 0415.
+       01  CURRENT-PAGE-BUFFER.
+           05  CP-LINE-COUNT       PIC 9(4) BINARY VALUE ZERO.
+           05  CP-PAGE-NUMBER      PIC 9(8) BINARY.
+           05  CP-CONTENT-FLAG     PIC X VALUE 'N'.
+               88  CP-HAS-CONTENT  VALUE 'Y'.
+               88  CP-NO-CONTENT   VALUE 'N'.
+           05  CP-PASSTHRU-FLAG    PIC X VALUE 'N'.
+               88  CP-IN-PASSTHRU     VALUE 'Y'.
+               88  CP-NOT-IN-PASSTHRU VALUE 'N'.
+           05  CP-ENTRY OCCURS 200 TIMES INDEXED BY CP-IDX.
+               10  CP-LEN          PIC 9(4) BINARY.
+               10  CP-DATA         PIC X(256).
+      * Snapshot of the last page actually archived, used for the
+      * duplicate-page comparison.
+       01  PREV-ARCH-PAGE-BUFFER.
+           05  PA-LINE-COUNT       PIC 9(4) BINARY VALUE ZERO.
+           05  PA-VALID-FLAG       PIC X VALUE 'N'.
+               88  PA-VALID        VALUE 'Y'.
+               88  PA-NOT-VALID    VALUE 'N'.
+           05  PA-ENTRY OCCURS 200 TIMES INDEXED BY PA-IDX.
+               10  PA-LEN          PIC 9(4) BINARY.
+               10  PA-DATA         PIC X(256).
+      * Restart support (request 006).  WS-EXPECTED-JOBNAME, from the
+      * ACIFOBDT_JOBNAME environment variable, is matched against
+      * RESTART-JOBNAME so a pending restart entry only applies to the
+      * job it was written for; left blank, any job will pick it up.
+      * WS-RESTART-RECNUM/WS-RESTART-LINES carry forward the AFPPAGOT
+      * record number and archived-line count that went with
+      * WS-RESTART-PAGE, so a resumed generation's counters pick up
+      * where the abended run left off instead of restarting at zero
+      * (see 0100-OPEN-ARCHIVE).
+       77  WS-RESTART-PAGE         PIC 9(8) BINARY VALUE ZERO.
+       77  WS-RESTART-RECNUM       PIC 9(8) BINARY VALUE ZERO.
+       77  WS-RESTART-LINES        PIC 9(8) BINARY VALUE ZERO.
+       77  WS-RESTART-FLAG         PIC X VALUE 'N'.
+           88  WS-RESTART-ACTIVE   VALUE 'Y'.
+           88  WS-RESTART-INACTIVE VALUE 'N'.
+       77  WS-EXPECTED-JOBNAME     PIC X(8) VALUE SPACES.
+      * Job-name qualifier folded into the archive/index DSNs (see
+      * 0111-SIZE-JOBNAME-QUALIFIER) so two jobs that start in the same
+      * HH:MM:SS do not collide on an identical dataset name.  z/OS
+      * caps a dataset name at 44 characters, so the qualifier is
+      * truncated to whatever room is left after WS-ARCHIVE-HLQ and the
+      * rest of the fixed qualifiers, and omitted entirely if none is.
+       77  WS-JOBNAME-LEN          PIC S9(4) BINARY VALUE ZERO.
+       77  WS-DSN-FIXED-LEN        PIC S9(4) BINARY VALUE ZERO.
+       77  WS-JOBNAME-AVAIL        PIC S9(4) BINARY VALUE ZERO.
+       77  WS-JOBNAME-USE-LEN      PIC S9(4) BINARY VALUE ZERO.
+       01  WS-JOB-QUALIFIER        PIC X(10) VALUE SPACES.
+            SKIP2
 013000/ AFP STRUCTURED FIELD DEFINITIONS.                               01300002
 013100     COPY STRFLDS SUPPRESS.                                       01310002
 013200/ PASSED PARAMETERS.                                              01320002
@@ -156,7 +376,7 @@
 014300         88  OUT-EOF         VALUE 'Y'.                           01430002
 014400         88  OUT-NOTEOF      VALUE 'N'.                           01440002
 014500                                                                  01450002
-014600 01  OUT-UAREA.                                                   01460002
+014600 01  OUT-UAREA GLOBAL.                                            01460002
 014700     05  AFPPAGOT-REC        PIC 9(8) BINARY.                     01470002
 014800     05  OUT-FIRST-FLAG      PIC X.                               01480002
 014900         88  OUT-FIRST       VALUE LOW-VALUE.                     01490002
@@ -216,10 +436,11 @@
 020300     SET ADDRESS OF OUT-ATTR   TO OUT-PFATTR.                     02030002
 020400     SET ADDRESS OF OUT-LINE   TO OUT-RECPTR.                     02040002
 020500     SET ADDRESS OF NOP-RECORD TO OUT-RECPTR.                     02050002
-020600* no special action is necessary at EOF.                          02060002
+020600* at EOF, flush the archive(s), report, and reconcile.            02060002
 020700     IF OUT-EOF                                                   02070002
 020800      THEN                                                        02080002
 020900       DISPLAY PGMNAME, ' EOF REACHED.';                          02090002
+           PERFORM 0950-END-OF-JOB;
 021000       GOBACK;                                                    02100002
 021100     END-IF.                                                      02110002
 021200     IF OUT-FIRST                                                 02120002
@@ -228,60 +449,797 @@
 021500       MOVE WHEN-COMPILED TO COMPILE-DATE;                        02150002
 021600       ACCEPT RUN-DATE FROM DATE;                                 02160002
 021700       ACCEPT RUN-TIME FROM TIME;                                 02170002
-021800       OPEN OUTPUT AFPPAGOT-FILE;                                 02180002
-021900        SKIP2                                                     02190002
-022000       IF NOT AFPPAGOT-OK THEN                                    02200002
-022100          DISPLAY 'AFPPAGOT  STATUS AFTER OPEN ' AFPPAGOT-STATUS; 02210002
-022200          DISPLAY ' ';                                            02220002
-022300          MOVE AFPPAGOT-STATUS TO RETURN-CODE;                    02230002
-022400          GOBACK;                                                 02240002
-022500       END-IF;                                                    02250002
-022600       MOVE ZERO TO AFPPAGOT-REC;                                 02260002
+           MOVE 'N' TO WS-SUPPRESS-MODE;
+           DISPLAY 'ACIFOBDT_SUPPRESS_PAGES' UPON ENVIRONMENT-NAME;
+           ACCEPT WS-SUPPRESS-MODE FROM ENVIRONMENT-VALUE;
+           IF WS-SUPPRESS-MODE = SPACE OR WS-SUPPRESS-MODE = LOW-VALUE
+              MOVE 'N' TO WS-SUPPRESS-MODE
+           END-IF;
+           PERFORM 0100-OPEN-ARCHIVE;
 022700        SKIP2                                                     02270002
 022800     END-IF.                                                      02280002
-022900     SET OUT-USE TO TRUE.                                         02290002
 023000     EVALUATE OUT-SFTYPE;                                         02300002
 023100      WHEN SF-NOP                                                 02310002
 023200* If this is the BDT/EDT NOP record, then change it to a real     02320002
 023300* BDT/EDT. All other NOPs are written to the output file unchanged02330002
-023400       PERFORM 0200-MAKE-BDTEDT;                                  02340002
+023400       SET OUT-USE TO TRUE;                                       02340002
+           PERFORM 0200-MAKE-BDTEDT;
 023500      WHEN SF-BDT                                                 02350002
 023600      WHEN SF-EDT                                                 02360002
 023700* ACIF generates a BDT that should remain in the ACIF output      02370002
 023800* file, but should be removed from the AFPPAGOT output.           02380002
+           SET OUT-USE TO TRUE;
 023900        CONTINUE;                                                 02390002
 024000      WHEN SF-BPG                                                 02400002
-024100       ADD 1 TO PAGE-COUNT;                                       02410002
-024200       MOVE 0 TO LINE-COUNT;                                      02420002
-024300       CALL AFPWRITE USING OUT-LINE, OUT-RECLEN;                  02430002
+           SET OUT-USE TO TRUE;
+           PERFORM 0300-BEGIN-PAGE;
 024400      WHEN OTHER                                                  02440002
-024500       ADD 1 TO LINE-COUNT;                                       02450002
-024600       MOVE LINE-COUNT TO OUT-SFSEQ;                              02460002
-024700       CALL AFPWRITE USING OUT-LINE, OUT-RECLEN;                  02470002
+           SET OUT-USE TO TRUE;
+           PERFORM 0400-WRITE-LINE;
 024800     END-EVALUATE.                                                02480002
-024900     SKIP1                                                        02490002
 025000     GOBACK.                                                      02500002
-025100     SKIP2                                                        02510002
 025200 0200-MAKE-BDTEDT.                                                02520002
 025300* Change the NOP in the datastream to an BDT or EDT.              02530002
 025400* The NOP SFI is removed from the record. The remaining           02540002
-025500* data is assumed to be a valid BDT/EDT.                          02550002
-025600     IF NOP-NOP-BDT OR NOP-NOP-EDT                                02560002
-025700      THEN                                                        02570002
-025800*      DISPLAY PGMNAME, ' OUT-RECLEN ', OUT-RECLEN,               02580002
-025900*              ' NOP-XDT-RECLEN ', NOP-XDT-RECLEN,                02590002
-026000*              ' NOP-RECORD ', NOP-RECORD;                        02600002
-026100       COMPUTE XDT-RECLEN = NOP-XDT-RECLEN + 1;                   02610002
-026200       MOVE NOP-DATA (1:NOP-XDT-RECLEN) TO XDT-LINE;              02620002
-026300       CALL AFPWRITE USING XDT-LINE, XDT-RECLEN;                  02630002
-026400      ELSE                                                        02640002
-026500* NOPs not containing BDT/EDT are copied to output.               02650002
-026600       CALL AFPWRITE USING OUT-LINE, OUT-RECLEN;                  02660002
-026700     END-IF.                                                      02670002
-026800 TITLE 'WRITE AFPDS RECORD TO FILE'.                              02680002
+025500* data is assumed to be a valid BDT/EDT.  Close out whatever page 02550002
+      * is still buffered (request 004) before the document boundary,
+      * and when this is a second (or later) BDT in the job, split the
+      * archive into a new generation (request 007).
+           IF NOP-NOP-BDT OR NOP-NOP-EDT
+           THEN
+           PERFORM 0910-FLUSH-PENDING-PAGE;
+           IF NOP-NOP-BDT
+             ADD 1 TO WS-BDT-COUNT
+             IF WS-BDT-COUNT > 1
+                PERFORM 0900-CLOSE-ARCHIVE
+                PERFORM 0100-OPEN-ARCHIVE
+             END-IF
+           END-IF;
+           COMPUTE XDT-RECLEN = NOP-XDT-RECLEN + 1;
+           MOVE NOP-DATA (1:NOP-XDT-RECLEN) TO XDT-LINE;
+           MOVE XDT-LINE TO WS-ARCHIVE-WRITE-DATA;
+           MOVE XDT-RECLEN TO WS-ARCHIVE-WRITE-LEN;
+           PERFORM 0500-ARCHIVE-WRITE;
+           ELSE
+      * NOPs not containing BDT/EDT are copied to output.
+           MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA;
+           MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN;
+           PERFORM 0500-ARCHIVE-WRITE;
+           END-IF.                                                           02670002
+        EJECT
+        TITLE 'Archive generation management'.
+      ******************************************************************
+      * Open (or re-open, for a BDT/EDT split) one archive generation:
+      * check for a pending restart on the very first generation BEFORE
+      * picking a dataset name (a restart must reopen the SAME dataset
+      * the abended run was writing, not a freshly-stamped one), then
+      * dynamically allocate the AFPPAGOT ddname, open the archive and
+      * (once per job) its page index, and write the run banner.
+      * (Requests 002, 003, 006, 007, 008.)
+      ******************************************************************
+       0100-OPEN-ARCHIVE.
+           ADD 1 TO WS-ARCHIVE-GEN.
+           SET WS-RESTART-INACTIVE TO TRUE.
+           IF WS-ARCHIVE-GEN = 1
+              PERFORM 0130-CHECK-RESTART
+           END-IF.
+           IF NOT WS-RESTART-ACTIVE
+              PERFORM 0110-BUILD-ARCHIVE-DSN
+           END-IF.
+           PERFORM 0120-DYNAMIC-ALLOC.
+           IF WS-ARCHIVE-GEN = 1
+              IF NOT WS-RESTART-ACTIVE
+                 PERFORM 0112-BUILD-INDEX-DSN
+              END-IF
+              PERFORM 0122-DYNAMIC-ALLOC-INDEX
+           END-IF.
+           IF WS-RESTART-ACTIVE
+              OPEN EXTEND AFPPAGOT-FILE
+           ELSE
+              OPEN OUTPUT AFPPAGOT-FILE
+           END-IF.
+           IF WS-RESTART-ACTIVE OR WS-ARCHIVE-GEN > 1
+              OPEN EXTEND AFPPAGOT-INDEX-FILE
+           ELSE
+              OPEN OUTPUT AFPPAGOT-INDEX-FILE
+           END-IF.
+           IF NOT AFPPAGOT-OK THEN
+              DISPLAY PGMNAME ' AFPPAGOT STATUS AFTER OPEN '
+                      AFPPAGOT-STATUS
+              DISPLAY ' '
+              MOVE AFPPAGOT-STATUS TO RETURN-CODE
+              GOBACK
+           END-IF.
+           IF NOT AFPPGIDX-OK THEN
+              DISPLAY PGMNAME ' AFPPGIDX STATUS AFTER OPEN '
+                      AFPPGIDX-STATUS
+              SET WS-INDEX-ERROR TO TRUE
+           END-IF.
+           DISPLAY PGMNAME ' ARCHIVE GENERATION ' WS-ARCHIVE-GEN
+                   ' DSN=' WS-ARCHIVE-DSN.
+           IF WS-ARCHIVE-GEN = 1
+              DISPLAY PGMNAME ' PAGE INDEX DSN=' WS-ARCHIVE-INDEX-DSN
+           END-IF.
+           MOVE ZERO TO AFPPAGOT-REC.
+           MOVE ZERO TO WS-TOTAL-LINES.
+           MOVE ZERO TO WS-PAGES-ARCHIVED.
+           MOVE ZERO TO WS-LINES-ARCHIVED.
+           MOVE ZERO TO PAGE-COUNT.
+           MOVE ZERO TO LINE-COUNT.
+           IF WS-RESTART-ACTIVE
+      * Reseed the counters that feed this generation's trailer (and
+      * the index's AFPPAGOT-REC) from the abended run's own state,
+      * since OPEN EXTEND is appending to a dataset that already holds
+      * WS-RESTART-PAGE pages/WS-RESTART-RECNUM records -- resetting
+      * AFPPAGOT-REC or the line counters to zero would duplicate index
+      * record numbers already on file or undercount the final
+      * trailer.  PAGE-COUNT is deliberately NOT seeded here: ACIF
+      * replays the entire input from its own page 1 on a restart, and
+      * 0300-BEGIN-PAGE counts up from zero against that replay,
+      * comparing PAGE-COUNT NOT > WS-RESTART-PAGE to decide what to
+      * skip -- pre-seeding PAGE-COUNT would make replayed page 1 look
+      * like it was already past the restart point and the skip would
+      * never engage, re-archiving (duplicating) every page.
+      * WS-PAGES-ARCHIVED has no such dependency on the replay
+      * position -- it simply counts pages physically committed to
+      * this generation's dataset, which already includes
+      * WS-RESTART-PAGE of them before this run adds any more.
+              MOVE WS-RESTART-PAGE TO WS-PAGES-ARCHIVED
+              MOVE WS-RESTART-RECNUM TO AFPPAGOT-REC
+              MOVE WS-RESTART-LINES TO WS-TOTAL-LINES
+              MOVE WS-RESTART-LINES TO WS-LINES-ARCHIVED
+           END-IF.
+           PERFORM 0140-WRITE-BANNER.
+
+      * Build a date/time/job/generation-stamped dataset name so that
+      * two concurrent ACIF jobs (or two documents split out of the
+      * same job, request 007) never collide on the same archive
+      * dataset.  RUN-DATE/RUN-TIME give day-and-second granularity,
+      * WS-JOB-QUALIFIER (from WS-EXPECTED-JOBNAME, read in
+      * 0130-CHECK-RESTART) adds the submitting job's own identity, and
+      * the generation number keeps multiple archives from one run
+      * unique.  WS-ARCHIVE-HLQ is the site-customizable high-level
+      * qualifier.  Not used on a restart (WS-ARCHIVE-DSN instead comes
+      * from the restart-control record so the original, partially-
+      * written dataset is reopened).
+       0110-BUILD-ARCHIVE-DSN.
+           MOVE WS-ARCHIVE-GEN TO WS-ARCHIVE-GEN-CHR.
+           MOVE SPACES TO WS-ARCHIVE-DSN.
+           PERFORM 0111-SIZE-JOBNAME-QUALIFIER.
+           STRING WS-ARCHIVE-HLQ         DELIMITED BY SPACE
+                  '.D'                   DELIMITED BY SIZE
+                  RUN-YY                 DELIMITED BY SIZE
+                  RUN-MM OF RUN-DATE     DELIMITED BY SIZE
+                  RUN-DD                 DELIMITED BY SIZE
+                  '.T'                   DELIMITED BY SIZE
+                  RUN-HH                 DELIMITED BY SIZE
+                  RUN-MM OF RUN-TIME     DELIMITED BY SIZE
+                  RUN-SS                 DELIMITED BY SIZE
+                  WS-JOB-QUALIFIER       DELIMITED BY SPACE
+                  '.G'                   DELIMITED BY SIZE
+                  WS-ARCHIVE-GEN-CHR     DELIMITED BY SIZE
+             INTO WS-ARCHIVE-DSN
+           END-STRING.
+
+      * Build the page index's dataset name.  Unlike the archive, this
+      * is stamped once per JOB (no generation qualifier) because one
+      * index dataset accumulates entries across every generation a
+      * BDT-triggered split (request 007) creates -- see 0122.  Not
+      * used on a restart; see 0110's note.
+       0112-BUILD-INDEX-DSN.
+           MOVE SPACES TO WS-ARCHIVE-INDEX-DSN.
+           PERFORM 0111-SIZE-JOBNAME-QUALIFIER.
+           STRING WS-ARCHIVE-HLQ         DELIMITED BY SPACE
+                  '.D'                   DELIMITED BY SIZE
+                  RUN-YY                 DELIMITED BY SIZE
+                  RUN-MM OF RUN-DATE     DELIMITED BY SIZE
+                  RUN-DD                 DELIMITED BY SIZE
+                  '.T'                   DELIMITED BY SIZE
+                  RUN-HH                 DELIMITED BY SIZE
+                  RUN-MM OF RUN-TIME     DELIMITED BY SIZE
+                  RUN-SS                 DELIMITED BY SIZE
+                  WS-JOB-QUALIFIER       DELIMITED BY SPACE
+                  '.INDEX'               DELIMITED BY SIZE
+             INTO WS-ARCHIVE-INDEX-DSN
+           END-STRING.
+
+      * Size the ".J"+jobname qualifier folded into the DSN above: a
+      * z/OS dataset name tops out at 44 characters total AND 8
+      * characters per individual qualifier segment (between dots).
+      * The date/time/generation (or .INDEX) qualifiers plus
+      * WS-ARCHIVE-HLQ already claim most of the 44, so only whatever
+      * room remains is used -- down to omitting the qualifier
+      * altogether for a long HLQ -- and separately, the jobname
+      * portion is never allowed past 7 characters so "J"+jobname
+      * (the qualifier segment itself, excluding its leading dot)
+      * never exceeds the 8-character-per-segment limit even for a
+      * full 8-character job name.  Both 0110 and 0112 leave the same
+      * 6 bytes for their own trailing qualifier (".Gnnnn" / ".INDEX"),
+      * so one sizing serves both.
+       0111-SIZE-JOBNAME-QUALIFIER.
+           MOVE SPACES TO WS-JOB-QUALIFIER.
+           MOVE ZERO TO WS-JOBNAME-USE-LEN.
+           IF WS-EXPECTED-JOBNAME NOT = SPACES
+              COMPUTE WS-JOBNAME-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-EXPECTED-JOBNAME))
+              END-COMPUTE
+      * 24 = ".Dyymmdd" (8) + ".Thhmmss" (8) + ".Gnnnn"/".INDEX" (6)
+      * + the ".J" prefix (2) this qualifier itself adds.
+              COMPUTE WS-DSN-FIXED-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-ARCHIVE-HLQ)) + 24
+              END-COMPUTE
+              COMPUTE WS-JOBNAME-AVAIL = 44 - WS-DSN-FIXED-LEN
+              END-COMPUTE
+              IF WS-JOBNAME-AVAIL > 7
+                 MOVE 7 TO WS-JOBNAME-AVAIL
+              END-IF
+              IF WS-JOBNAME-AVAIL > 0
+                 IF WS-JOBNAME-LEN > WS-JOBNAME-AVAIL
+                    MOVE WS-JOBNAME-AVAIL TO WS-JOBNAME-USE-LEN
+                 ELSE
+                    MOVE WS-JOBNAME-LEN TO WS-JOBNAME-USE-LEN
+                 END-IF
+                 STRING '.J' DELIMITED BY SIZE
+                        WS-EXPECTED-JOBNAME(1:WS-JOBNAME-USE-LEN)
+                                             DELIMITED BY SIZE
+                   INTO WS-JOB-QUALIFIER
+                 END-STRING
+              END-IF
+           END-IF.
+
+      * Dynamically allocate the AFPPAGOT ddname to the generated
+      * dataset name so JCL does not need a hand-maintained DD per job
+      * (or, for request 007, per document within a job).  On a
+      * restart, reattach to the existing, partially-written dataset
+      * (SHR) instead of creating a new one (NEW CATLG).
+       0120-DYNAMIC-ALLOC.
+           MOVE SPACES TO DYN-PARM-TEXT.
+           IF WS-RESTART-ACTIVE
+              STRING 'ALLOC DD(AFPPAGOT) DSN('  DELIMITED BY SIZE
+                     WS-ARCHIVE-DSN             DELIMITED BY SPACE
+                     ') SHR REUSE'              DELIMITED BY SIZE
+                INTO DYN-PARM-TEXT
+              END-STRING
+           ELSE
+              STRING 'ALLOC DD(AFPPAGOT) DSN('    DELIMITED BY SIZE
+                     WS-ARCHIVE-DSN               DELIMITED BY SPACE
+                     ') NEW CATLG RECFM(V,B) LRECL(32756) BLKSIZE(0) '
+                                                   DELIMITED BY SIZE
+                     'SPACE(10,50) CYL REUSE'     DELIMITED BY SIZE
+                INTO DYN-PARM-TEXT
+                ON OVERFLOW
+                   DISPLAY PGMNAME
+                      ' ALLOCATION TEXT TOO LONG FOR ' WS-ARCHIVE-DSN
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+              END-STRING
+           END-IF.
+           COMPUTE DYN-PARM-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(DYN-PARM-TEXT)).
+           CALL BPXWDYN USING DYN-ALLOC-PARM RETURNING WS-DYN-RC.
+           IF WS-DYN-RC NOT = ZERO THEN
+              DISPLAY PGMNAME ' DYNAMIC ALLOCATION FAILED, RC='
+                      WS-DYN-RC ' FOR ' WS-ARCHIVE-DSN
+              MOVE WS-DYN-RC TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      * Same as 0120, for the page index's own ddname (AFPPGIDX), done
+      * once per job (see 0100) rather than once per generation.
+       0122-DYNAMIC-ALLOC-INDEX.
+           MOVE SPACES TO DYN-PARM-TEXT.
+           IF WS-RESTART-ACTIVE
+              STRING 'ALLOC DD(AFPPGIDX) DSN('  DELIMITED BY SIZE
+                     WS-ARCHIVE-INDEX-DSN       DELIMITED BY SPACE
+                     ') SHR REUSE'              DELIMITED BY SIZE
+                INTO DYN-PARM-TEXT
+              END-STRING
+           ELSE
+              STRING 'ALLOC DD(AFPPGIDX) DSN('      DELIMITED BY SIZE
+                     WS-ARCHIVE-INDEX-DSN           DELIMITED BY SPACE
+                     ') NEW CATLG RECFM(FB) LRECL(20) BLKSIZE(0) '
+                                                     DELIMITED BY SIZE
+                     'SPACE(1,5) CYL REUSE'        DELIMITED BY SIZE
+                INTO DYN-PARM-TEXT
+                ON OVERFLOW
+                   DISPLAY PGMNAME ' ALLOCATION TEXT TOO LONG FOR '
+                           WS-ARCHIVE-INDEX-DSN
+                   SET WS-INDEX-ERROR TO TRUE
+              END-STRING
+           END-IF.
+           COMPUTE DYN-PARM-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(DYN-PARM-TEXT)).
+           CALL BPXWDYN USING DYN-ALLOC-PARM RETURNING WS-DYN-RC.
+           IF WS-DYN-RC NOT = ZERO THEN
+              DISPLAY PGMNAME ' DYNAMIC ALLOCATION FAILED, RC='
+                      WS-DYN-RC ' FOR ' WS-ARCHIVE-INDEX-DSN
+              SET WS-INDEX-ERROR TO TRUE
+           END-IF.
+
+      * Free the ddname so the next generation (request 007) can
+      * dynamically allocate a fresh dataset under the same ddname.
+       0115-DYNAMIC-DEALLOC.
+           MOVE SPACES TO DYN-PARM-TEXT.
+           STRING 'FREE DD(AFPPAGOT)' DELIMITED BY SIZE
+             INTO DYN-PARM-TEXT
+           END-STRING.
+           COMPUTE DYN-PARM-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(DYN-PARM-TEXT)).
+           CALL BPXWDYN USING DYN-ALLOC-PARM RETURNING WS-DYN-RC.
+
+      * Free AFPPGIDX.  Called once, at true end of job (0950), since
+      * the index (unlike AFPPAGOT) stays allocated to the same
+      * dataset across every generation within the job -- see 0122.
+       0117-DYNAMIC-DEALLOC-INDEX.
+           MOVE SPACES TO DYN-PARM-TEXT.
+           STRING 'FREE DD(AFPPGIDX)' DELIMITED BY SIZE
+             INTO DYN-PARM-TEXT
+           END-STRING.
+           COMPUTE DYN-PARM-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(DYN-PARM-TEXT)).
+           CALL BPXWDYN USING DYN-ALLOC-PARM RETURNING WS-DYN-RC.
+
+      * Look for a pending restart request.  AFPRSTRT is a small,
+      * single-entry control file operations populates with the job
+      * name the restart applies to, the last page successfully
+      * archived, and the original archive/index dataset names, before
+      * resubmitting a job that abended partway through (request 006).
+      * A blank ACIFOBDT_JOBNAME matches any entry; a non-blank one
+      * only matches an entry written for that same job, so a restart
+      * meant for job A is never picked up by an unrelated job B.  A
+      * matching entry is consumed (cleared) so it cannot be reapplied
+      * by a later, unrelated run; a non-matching entry is left alone
+      * for the job it actually belongs to.  No entry (or DD not
+      * allocated) simply means this is not a restart run.
+       0130-CHECK-RESTART.
+           SET WS-RESTART-INACTIVE TO TRUE.
+           MOVE ZERO TO WS-RESTART-PAGE.
+           MOVE ZERO TO WS-RESTART-RECNUM.
+           MOVE ZERO TO WS-RESTART-LINES.
+           MOVE SPACES TO WS-EXPECTED-JOBNAME.
+           DISPLAY 'ACIFOBDT_JOBNAME' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-EXPECTED-JOBNAME FROM ENVIRONMENT-VALUE.
+           OPEN INPUT RESTART-CTL-FILE.
+           IF RESTART-CTL-OK
+              READ RESTART-CTL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF RESTART-PAGE-NUM > 0
+                       AND (WS-EXPECTED-JOBNAME = SPACES
+                            OR WS-EXPECTED-JOBNAME = RESTART-JOBNAME)
+                       SET WS-RESTART-ACTIVE TO TRUE
+                       MOVE RESTART-PAGE-NUM TO WS-RESTART-PAGE
+                       MOVE RESTART-REC-NUM TO WS-RESTART-RECNUM
+                       MOVE RESTART-LINE-NUM TO WS-RESTART-LINES
+                       MOVE RESTART-DSN TO WS-ARCHIVE-DSN
+                       MOVE RESTART-INDEX-DSN TO WS-ARCHIVE-INDEX-DSN
+                       DISPLAY PGMNAME ' RESTARTING JOB '
+                               RESTART-JOBNAME ' AFTER PAGE '
+                               WS-RESTART-PAGE
+                    ELSE
+                       IF RESTART-PAGE-NUM > 0
+                          DISPLAY PGMNAME
+                             ' PENDING RESTART ENTRY FOR JOB '
+                             RESTART-JOBNAME
+                             ' DOES NOT MATCH THIS JOB, IGNORED'
+                       END-IF
+                    END-IF
+              END-READ
+              CLOSE RESTART-CTL-FILE
+              IF WS-RESTART-ACTIVE
+                 PERFORM 0132-CLEAR-RESTART-CTL
+              END-IF
+           END-IF.
+
+      * Consume the pending restart entry once it has been picked up,
+      * so the next job run (restart or not) does not see it again.
+       0132-CLEAR-RESTART-CTL.
+           OPEN OUTPUT RESTART-CTL-FILE.
+           CLOSE RESTART-CTL-FILE.
+
+      * Run banner (request 008): which load module (by compile date)
+      * ran, and when, both DISPLAYed for the joblog and written as a
+      * comment record into the archive itself.
+       0140-WRITE-BANNER.
+           MOVE COMP-DATE TO BANNER-COMP-DATE.
+           MOVE COMP-TIME TO BANNER-COMP-TIME.
+           COMPUTE BANNER-RUN-DATE =
+                   RUN-YY * 10000 + (RUN-MM OF RUN-DATE) * 100 + RUN-DD.
+           COMPUTE BANNER-RUN-TIME =
+                   RUN-HH * 1000000 + (RUN-MM OF RUN-TIME) * 10000
+                   + RUN-SS * 100 + RUN-MS.
+           DISPLAY PGMNAME ' COMPILED ' BANNER-COMP-DATE ' '
+                   BANNER-COMP-TIME ' RUNNING ' BANNER-RUN-DATE ' '
+                   BANNER-RUN-TIME ' ARCHIVE GEN ' WS-ARCHIVE-GEN.
+           MOVE LENGTH OF BANNER-LINE TO BANNER-LENGTH.
+           MOVE BANNER-LINE TO WS-ARCHIVE-WRITE-DATA.
+           MOVE BANNER-LENGTH TO WS-ARCHIVE-WRITE-LEN.
+           PERFORM 0500-ARCHIVE-WRITE.
+
+        EJECT
+        TITLE 'Page and line processing'.
+      ******************************************************************
+      * Begin-page processing: count the page, track FORMDEF/PAGEDEF/
+      * CHARS resource usage (request 005), honor a restart skip
+      * (request 006), and either archive the begin-page immediately
+      * or start buffering it for blank/duplicate suppression
+      * (request 004).
+      ******************************************************************
+       0300-BEGIN-PAGE.
+           ADD 1 TO PAGE-COUNT.
+           MOVE 0 TO LINE-COUNT.
+           PERFORM 0350-TRACK-RESOURCE-USAGE.
+           IF WS-RESTART-ACTIVE AND PAGE-COUNT NOT > WS-RESTART-PAGE
+              CONTINUE
+           ELSE
+              IF WS-SUPPRESS-NONE
+                 PERFORM 0360-ARCHIVE-BPG-IMMEDIATE
+              ELSE
+                 PERFORM 0910-FLUSH-PENDING-PAGE
+                 PERFORM 0365-START-PAGE-BUFFER
+              END-IF
+           END-IF.
+
+      * Accumulate a distinct-combination count of FORMDEF/PAGEDEF/
+      * CHARS for the end-of-job resource report (request 005).  The
+      * table is bounded; jobs that cycle through more than
+      * WS-MAX-RESOURCES distinct combinations still get an accurate
+      * page count, just lumped into an overflow total.
+       0350-TRACK-RESOURCE-USAGE.
+           SET WS-RES-NOTFOUND TO TRUE.
+           PERFORM VARYING RES-IDX FROM 1 BY 1
+                   UNTIL RES-IDX > WS-RESOURCE-COUNT
+              IF RES-FORMDEF(RES-IDX) = OUT-FORMDEF
+                 AND RES-PAGEDEF(RES-IDX) = OUT-PAGEDEF
+                 AND RES-CHARS(RES-IDX)   = OUT-CHARS
+                 ADD 1 TO RES-PAGE-COUNT(RES-IDX)
+                 SET WS-RES-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF WS-RES-NOTFOUND
+              IF WS-RESOURCE-COUNT < WS-MAX-RESOURCES
+                 ADD 1 TO WS-RESOURCE-COUNT
+                 MOVE OUT-FORMDEF TO RES-FORMDEF(WS-RESOURCE-COUNT)
+                 MOVE OUT-PAGEDEF TO RES-PAGEDEF(WS-RESOURCE-COUNT)
+                 MOVE OUT-CHARS   TO RES-CHARS(WS-RESOURCE-COUNT)
+                 MOVE 1 TO RES-PAGE-COUNT(WS-RESOURCE-COUNT)
+              ELSE
+                 ADD 1 TO WS-RESOURCE-OVERFLOW
+              END-IF
+           END-IF.
+
+      * Suppression disabled: unchanged behavior, archive the
+      * begin-page as soon as it is seen and index it immediately.
+       0360-ARCHIVE-BPG-IMMEDIATE.
+           MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA.
+           MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN.
+           PERFORM 0500-ARCHIVE-WRITE.
+           ADD 1 TO WS-PAGES-ARCHIVED.
+           MOVE PAGE-COUNT TO IDX-PAGE-NUMBER.
+           MOVE AFPPAGOT-REC TO IDX-AFPPAGOT-RECNUM.
+           MOVE WS-ARCHIVE-GEN TO IDX-ARCHIVE-GEN.
+           WRITE AFPPAGOT-INDEX-RECORD.
+           IF NOT AFPPGIDX-OK
+              DISPLAY PGMNAME ' PAGE INDEX WRITE STATUS '
+                      AFPPGIDX-STATUS
+              SET WS-INDEX-ERROR TO TRUE
+           END-IF.
+
+      * Suppression enabled: start a new page buffer instead of
+      * archiving right away.  If even the begin-page structured field
+      * is larger than the buffer can hold (practically never, but
+      * handled so no data can be lost), fall straight through to
+      * pass-through mode for the whole page.
+       0365-START-PAGE-BUFFER.
+           SET CP-NOT-IN-PASSTHRU TO TRUE.
+           SET CP-NO-CONTENT TO TRUE.
+           MOVE PAGE-COUNT TO CP-PAGE-NUMBER.
+           MOVE 0 TO CP-LINE-COUNT.
+      * Normalize the begin-page structured field's own per-instance
+      * OUT-SFSEQ the same way 0400-WRITE-LINE normalizes every print
+      * line's, so two content-identical pages' begin-page entries
+      * compare equal in 0925-COMPARE-TO-PREV-PAGE instead of always
+      * differing solely on ACIF's internal sequence counter.
+           MOVE 1 TO OUT-SFSEQ.
+           IF OUT-RECLEN > WS-MAX-LINE-LEN
+              MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA
+              MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN
+              PERFORM 0500-ARCHIVE-WRITE
+              ADD 1 TO WS-PAGES-ARCHIVED
+              SET CP-IN-PASSTHRU TO TRUE
+              MOVE PAGE-COUNT TO IDX-PAGE-NUMBER
+              MOVE AFPPAGOT-REC TO IDX-AFPPAGOT-RECNUM
+              MOVE WS-ARCHIVE-GEN TO IDX-ARCHIVE-GEN
+              WRITE AFPPAGOT-INDEX-RECORD
+              IF NOT AFPPGIDX-OK
+                 DISPLAY PGMNAME ' PAGE INDEX WRITE STATUS '
+                         AFPPGIDX-STATUS
+                 SET WS-INDEX-ERROR TO TRUE
+              END-IF
+           ELSE
+              ADD 1 TO CP-LINE-COUNT
+              MOVE OUT-RECLEN TO CP-LEN(CP-LINE-COUNT)
+              MOVE SPACES TO CP-DATA(CP-LINE-COUNT)
+              MOVE OUT-LINE(1:OUT-RECLEN)
+                TO CP-DATA(CP-LINE-COUNT)(1:OUT-RECLEN)
+           END-IF.
+
+      ******************************************************************
+      * Print-line (WHEN OTHER) processing.  A blank print line, when
+      * blank-page suppression is on, is dropped from ACIF's own
+      * output immediately via OUT-DELETE -- that decision is causally
+      * safe to make line-by-line, unlike whole-page suppression.
+      * Whether the line also goes to the archive depends on the
+      * restart skip and the page-buffer state.
+      ******************************************************************
+       0400-WRITE-LINE.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO WS-TOTAL-LINES.
+           MOVE LINE-COUNT TO OUT-SFSEQ.
+           PERFORM 0420-TEST-LINE-BLANK.
+           IF WS-SUPPRESS-BLANK AND WS-LINE-IS-BLANK
+              SET OUT-DELETE TO TRUE
+           END-IF.
+           IF WS-RESTART-ACTIVE AND PAGE-COUNT NOT > WS-RESTART-PAGE
+              CONTINUE
+           ELSE
+              IF WS-SUPPRESS-NONE
+                 MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA
+                 MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN
+                 PERFORM 0500-ARCHIVE-WRITE
+                 ADD 1 TO WS-LINES-ARCHIVED
+              ELSE
+                 PERFORM 0410-APPEND-PAGE-BUFFER
+              END-IF
+           END-IF.
+
+      * A print line is "blank" if its structured-field data portion
+      * (everything past the carriage-control byte and the 8-byte SFI
+      * introducer) is entirely spaces.
+       0420-TEST-LINE-BLANK.
+           SET WS-LINE-NOT-BLANK TO TRUE.
+           COMPUTE WS-DATA-LEN = OUT-RECLEN - 9
+              ON SIZE ERROR MOVE 0 TO WS-DATA-LEN
+           END-COMPUTE.
+           IF WS-DATA-LEN = 0
+              SET WS-LINE-IS-BLANK TO TRUE
+           ELSE
+              IF OUT-SFDATA(1:WS-DATA-LEN) = SPACES
+                 SET WS-LINE-IS-BLANK TO TRUE
+              END-IF
+           END-IF.
+
+      * Append this line to the current page buffer.  A page that
+      * outgrows the buffer (too many lines, or a line too long)
+      * switches to pass-through so nothing is ever lost, at the cost
+      * of forfeiting suppression for that one oversized page.
+       0410-APPEND-PAGE-BUFFER.
+           IF CP-IN-PASSTHRU
+              MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA
+              MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN
+              PERFORM 0500-ARCHIVE-WRITE
+              ADD 1 TO WS-LINES-ARCHIVED
+           ELSE
+              IF OUT-RECLEN > WS-MAX-LINE-LEN
+                 OR CP-LINE-COUNT NOT < WS-MAX-PAGE-LINES
+                 PERFORM 0415-SWITCH-PAGE-TO-PASSTHRU
+                 MOVE OUT-LINE TO WS-ARCHIVE-WRITE-DATA
+                 MOVE OUT-RECLEN TO WS-ARCHIVE-WRITE-LEN
+                 PERFORM 0500-ARCHIVE-WRITE
+                 ADD 1 TO WS-LINES-ARCHIVED
+              ELSE
+                 ADD 1 TO CP-LINE-COUNT
+                 MOVE OUT-RECLEN TO CP-LEN(CP-LINE-COUNT)
+                 MOVE SPACES TO CP-DATA(CP-LINE-COUNT)
+                 MOVE OUT-LINE(1:OUT-RECLEN)
+                   TO CP-DATA(CP-LINE-COUNT)(1:OUT-RECLEN)
+                 IF WS-LINE-NOT-BLANK
+                    SET CP-HAS-CONTENT TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+      * Commit whatever is currently buffered for this page as-is
+      * (no suppression decision -- the page is not yet complete) and
+      * switch the rest of the page to pass-through.
+       0415-SWITCH-PAGE-TO-PASSTHRU.
+           PERFORM 0930-ARCHIVE-BUFFERED-PAGE.
+           SET CP-IN-PASSTHRU TO TRUE.
+           MOVE 0 TO CP-LINE-COUNT.
+
+        EJECT
+        TITLE 'Archive write and end-of-page/job processing'.
+      * Every record that is meant for the archive comes through here
+      * so the expected-vs-archived reconciliation in 0970 stays
+      * accurate (request 009).
+       0500-ARCHIVE-WRITE.
+           ADD 1 TO WS-EXPECTED-REC-COUNT.
+           CALL AFPWRITE USING WS-ARCHIVE-WRITE-DATA,
+                                WS-ARCHIVE-WRITE-LEN.
+
+      ******************************************************************
+      * Close out the current archive generation: resolve any page
+      * still buffered, write the trailer record (request 000), close
+      * the archive and its index, and free the ddname so the next
+      * generation can allocate a fresh dataset.
+      ******************************************************************
+       0900-CLOSE-ARCHIVE.
+           PERFORM 0910-FLUSH-PENDING-PAGE.
+           MOVE WS-PAGES-ARCHIVED TO TRAILER-PAGES.
+           MOVE WS-LINES-ARCHIVED TO TRAILER-LINES.
+           COMPUTE TRAILER-RUN-DATE =
+                   RUN-YY * 10000 + (RUN-MM OF RUN-DATE) * 100 + RUN-DD.
+           COMPUTE TRAILER-RUN-TIME =
+                   RUN-HH * 1000000 + (RUN-MM OF RUN-TIME) * 10000
+                   + RUN-SS * 100 + RUN-MS.
+           MOVE LENGTH OF TRAILER-LINE TO TRAILER-LENGTH.
+           MOVE TRAILER-LINE TO WS-ARCHIVE-WRITE-DATA.
+           MOVE TRAILER-LENGTH TO WS-ARCHIVE-WRITE-LEN.
+           PERFORM 0500-ARCHIVE-WRITE.
+           CLOSE AFPPAGOT-FILE.
+           CLOSE AFPPAGOT-INDEX-FILE.
+           PERFORM 0115-DYNAMIC-DEALLOC.
+
+      * Decide the fate of whatever page is sitting in the current
+      * page buffer (request 004) -- this is called at every page,
+      * document, and job boundary, so a page is never left pending.
+       0910-FLUSH-PENDING-PAGE.
+           IF CP-LINE-COUNT > 0
+              PERFORM 0920-DECIDE-PAGE-DISPOSITION
+              IF WS-KEEP-PAGE
+                 PERFORM 0930-ARCHIVE-BUFFERED-PAGE
+                 PERFORM 0940-SAVE-AS-PREV-ARCHIVED-PAGE
+              ELSE
+                 ADD 1 TO WS-PAGES-SUPPRESSED
+              END-IF
+              PERFORM 0945-RESET-CURRENT-PAGE-BUFFER
+           END-IF.
+
+       0920-DECIDE-PAGE-DISPOSITION.
+           SET WS-KEEP-PAGE TO TRUE.
+           IF WS-SUPPRESS-BLANK AND CP-NO-CONTENT
+              AND CP-NOT-IN-PASSTHRU
+              SET WS-DISCARD-PAGE TO TRUE
+           END-IF.
+           IF WS-KEEP-PAGE AND WS-SUPPRESS-DUP AND PA-VALID
+              AND CP-NOT-IN-PASSTHRU
+              PERFORM 0925-COMPARE-TO-PREV-PAGE
+              IF WS-PAGES-MATCH
+                 SET WS-DISCARD-PAGE TO TRUE
+              END-IF
+           END-IF.
+
+      * A page is a duplicate of the prior archived page when every
+      * buffered line matches, line for line and byte for byte.
+       0925-COMPARE-TO-PREV-PAGE.
+           SET WS-PAGES-MATCH TO TRUE.
+           IF CP-LINE-COUNT NOT = PA-LINE-COUNT
+              SET WS-PAGES-NOMATCH TO TRUE
+           ELSE
+              PERFORM VARYING CP-IDX FROM 1 BY 1
+                      UNTIL CP-IDX > CP-LINE-COUNT
+                         OR WS-PAGES-NOMATCH
+                 IF CP-LEN(CP-IDX) NOT = PA-LEN(CP-IDX)
+                    OR CP-DATA(CP-IDX)(1:CP-LEN(CP-IDX)) NOT =
+                       PA-DATA(CP-IDX)(1:CP-LEN(CP-IDX))
+                    SET WS-PAGES-NOMATCH TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+      * Write every buffered line to the archive and index the page's
+      * first (begin-page) line.
+       0930-ARCHIVE-BUFFERED-PAGE.
+           PERFORM VARYING CP-IDX FROM 1 BY 1
+                   UNTIL CP-IDX > CP-LINE-COUNT
+              MOVE SPACES TO WS-ARCHIVE-WRITE-DATA
+              MOVE CP-DATA(CP-IDX)(1:CP-LEN(CP-IDX))
+                TO WS-ARCHIVE-WRITE-DATA(1:CP-LEN(CP-IDX))
+              MOVE CP-LEN(CP-IDX) TO WS-ARCHIVE-WRITE-LEN
+              PERFORM 0500-ARCHIVE-WRITE
+              IF CP-IDX = 1
+                 ADD 1 TO WS-PAGES-ARCHIVED
+                 MOVE CP-PAGE-NUMBER TO IDX-PAGE-NUMBER
+                 MOVE AFPPAGOT-REC TO IDX-AFPPAGOT-RECNUM
+                 MOVE WS-ARCHIVE-GEN TO IDX-ARCHIVE-GEN
+                 WRITE AFPPAGOT-INDEX-RECORD
+                 IF NOT AFPPGIDX-OK
+                    DISPLAY PGMNAME ' PAGE INDEX WRITE STATUS '
+                            AFPPGIDX-STATUS
+                    SET WS-INDEX-ERROR TO TRUE
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-LINES-ARCHIVED
+              END-IF
+           END-PERFORM.
+
+       0940-SAVE-AS-PREV-ARCHIVED-PAGE.
+           MOVE CP-LINE-COUNT TO PA-LINE-COUNT.
+           SET PA-VALID TO TRUE.
+           PERFORM VARYING CP-IDX FROM 1 BY 1
+                   UNTIL CP-IDX > CP-LINE-COUNT
+              MOVE CP-LEN(CP-IDX) TO PA-LEN(CP-IDX)
+              MOVE CP-DATA(CP-IDX) TO PA-DATA(CP-IDX)
+           END-PERFORM.
+
+       0945-RESET-CURRENT-PAGE-BUFFER.
+           MOVE 0 TO CP-LINE-COUNT.
+           SET CP-NO-CONTENT TO TRUE.
+           SET CP-NOT-IN-PASSTHRU TO TRUE.
+
+      ******************************************************************
+      * True end of job: close the final archive generation, free the
+      * page index's ddname (allocated once per job -- see 0122), print
+      * the resource-usage report (request 005), and reconcile expected
+      * versus archived record counts (request 009).
+      ******************************************************************
+       0950-END-OF-JOB.
+           PERFORM 0900-CLOSE-ARCHIVE.
+           PERFORM 0117-DYNAMIC-DEALLOC-INDEX.
+           PERFORM 0960-RESOURCE-REPORT.
+           PERFORM 0970-RECONCILE-CHECK.
+
+       0960-RESOURCE-REPORT.
+           DISPLAY '================================================'.
+           DISPLAY PGMNAME
+                   ' FORMDEF/PAGEDEF/CHARS RESOURCE USAGE REPORT'.
+           PERFORM VARYING RES-IDX FROM 1 BY 1
+                   UNTIL RES-IDX > WS-RESOURCE-COUNT
+              DISPLAY '  FORMDEF=' RES-FORMDEF(RES-IDX)
+                      ' PAGEDEF=' RES-PAGEDEF(RES-IDX)
+                      ' CHARS=' RES-CHARS(RES-IDX)
+                      ' PAGES=' RES-PAGE-COUNT(RES-IDX)
+           END-PERFORM.
+           IF WS-RESOURCE-OVERFLOW > 0
+              DISPLAY '  ADDITIONAL DISTINCT COMBINATIONS NOT TRACKED: '
+                      WS-RESOURCE-OVERFLOW
+           END-IF.
+           IF WS-PAGES-SUPPRESSED > 0
+              DISPLAY '  PAGES SUPPRESSED (BLANK/DUPLICATE): '
+                      WS-PAGES-SUPPRESSED
+           END-IF.
+           DISPLAY '================================================'.
+
+      * ACIF does not hand this exit a record count of its own to
+      * reconcile against (OUT-PARMS has no such field), so instead we
+      * reconcile what the exit itself intended to archive
+      * (WS-EXPECTED-REC-COUNT, bumped once per 0500-ARCHIVE-WRITE)
+      * against what AFPWRITE actually confirmed written
+      * (WS-JOB-REC-COUNT, bumped on every successful WRITE).  NOTE:
+      * because request 001 now abends the run unit (CEE3ABD) the
+      * instant AFPWRITE reports a failed WRITE, control can never
+      * reach this check with the two counters out of step -- a failed
+      * write ends the job before OUT-EOF is ever seen.  The comparison
+      * is kept as a defensive backstop (e.g. if a future change calls
+      * 0500-ARCHIVE-WRITE through a path that does not go through
+      * AFPWRITE, or if the abend-on-failure behavior is ever relaxed)
+      * and because DISPLAYing both counts is useful audit output in
+      * its own right, but as the program is structured today this
+      * branch is not reachable.
+       0970-RECONCILE-CHECK.
+           DISPLAY PGMNAME ' RECONCILIATION - EXPECTED='
+                   WS-EXPECTED-REC-COUNT ' ARCHIVED=' WS-JOB-REC-COUNT.
+           IF WS-EXPECTED-REC-COUNT NOT = WS-JOB-REC-COUNT
+              DISPLAY PGMNAME
+                 ' *** WARNING - AFPPAGOT RECORD COUNT MISMATCH ***'
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              DISPLAY PGMNAME ' AFPPAGOT RECORD COUNT RECONCILED OK'
+           END-IF.
+           IF WS-INDEX-ERROR
+              DISPLAY PGMNAME ' *** WARNING - PAGE INDEX (AFPPGIDX) '
+                 'HAD I/O ERRORS, PAGE LOOKUP MAY BE INCOMPLETE ***'
+              IF RETURN-CODE < 8
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF.
+
 026900 ID DIVISION.                                                     02690002
 027000* This routine writes a record to the exit's output file,         02700002
-027100* AFPPAGOT.                                                       02710002
+027100* AFPPAGOT.  The first non-zero AFPPAGOT-STATUS abends the step   02710002
+027110* (CEE3ABD) rather than letting a truncated archive ship          02712003
+027120* silently -- ABND-PGM/ABEND-CODE are GLOBAL in ACIFOBDT.         02713003
 027200 PROGRAM-ID. AFPWRITE COMMON.                                     02720002
 027300 DATA DIVISION.                                                   02730002
 027400 WORKING-STORAGE SECTION.                                         02740002
@@ -297,8 +1255,12 @@
 028400       INVALID KEY                                                02840002
 028500        DISPLAY PGMNAME, ' OUTPUT ERROR, FILE STATUS: ',          02850002
 028600                AFPPAGOT-STATUS,                                  02860002
-028700                MOVE AFPPAGOT-STATUS TO RETURN-CODE;              02870002
+028700                MOVE AFPPAGOT-STATUS TO RETURN-CODE,              02870002
+           CALL ABND-PGM USING ABEND-CODE
+       NOT INVALID KEY
+           ADD 1 TO AFPPAGOT-REC
+           ADD 1 TO WS-JOB-REC-COUNT
 028800     END-WRITE.                                                   02880002
 028900 END PROGRAM AFPWRITE.                                            02890002
 029000     SKIP1                                                        02900002
-029100 END PROGRAM ACIFOBDT.                                            02910002
\ No newline at end of file
+029100 END PROGRAM ACIFOBDT.                                            02910002
